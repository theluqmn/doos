@@ -10,7 +10,19 @@
                ACCESS IS DYNAMIC
                RECORD KEY IS TASK-ID
                FILE STATUS IS FS-TASK.
-       
+           SELECT AUDIT-FILE ASSIGN TO "audit"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+           SELECT EXPORT-FILE ASSIGN TO "export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXPORT.
+           SELECT IMPORT-FILE ASSIGN TO DYNAMIC WS-IMPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-IMPORT.
+           SELECT ARCHIVE-FILE ASSIGN TO "archive"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ARCHIVE.
+
        DATA DIVISION.
        FILE SECTION.
        FD TASK-FILE.
@@ -19,10 +31,43 @@
            05 TASK-DETAILS                     PIC X(32).
            05 TASK-DATE                        PIC X(8).
            05 TASK-STATUS                      PIC X.
+           05 TASK-PRIORITY                    PIC X.
+           05 TASK-RECUR-DAYS                  PIC 9(4).
+           05 TASK-OWNER                       PIC X(16).
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-TIMESTAMP                    PIC X(14).
+           05 FILLER                           PIC X VALUE SPACE.
+           05 AUD-ACTION                       PIC X(8).
+           05 FILLER                           PIC X VALUE SPACE.
+           05 AUD-TASK-ID                      PIC X(32).
+           05 FILLER                           PIC X VALUE SPACE.
+           05 AUD-BEFORE                       PIC X(40).
+           05 FILLER                           PIC X VALUE SPACE.
+           05 AUD-AFTER                        PIC X(40).
+       FD EXPORT-FILE.
+       01 EXPORT-RECORD                        PIC X(128).
+       FD IMPORT-FILE.
+       01 IMPORT-RECORD                        PIC X(128).
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-RECORD.
+           05 ARC-ID                           PIC X(32).
+           05 ARC-DETAILS                      PIC X(32).
+           05 ARC-DATE                         PIC X(8).
+           05 ARC-STATUS                       PIC X.
+           05 ARC-PRIORITY                     PIC X.
+           05 ARC-RECUR-DAYS                   PIC 9(4).
+           05 ARC-OWNER                        PIC X(16).
        WORKING-STORAGE SECTION.
       *logic variables
        01 CLI-INPUT                            PIC X(32).
        01 COUNTER                              PIC 9(8).
+      *batch mode
+       01 WS-BATCH-MODE                        PIC X VALUE "N".
+       01 WS-ARG-COUNT                         PIC 9(4) VALUE 0.
+       01 WS-ARG-1                             PIC X(32).
+       01 WS-ARG-2                             PIC X(32).
+       01 WS-ARG-3                             PIC X(32).
        01 WS-CURRENT-DATE                      PIC 9(8).
        01 WS-CURRENT-DATE-REDEF REDEFINES WS-CURRENT-DATE.
            05 WS-CURRENT-YEAR                  PIC 9(4).
@@ -40,6 +85,31 @@
        01 SUC                                  PIC X(4) VALUE "[32m".
       *status variables
        01 FS-TASK                              PIC XX.
+       01 FS-AUDIT                             PIC XX.
+       01 FS-EXPORT                            PIC XX.
+       01 FS-IMPORT                            PIC XX.
+       01 FS-ARCHIVE                           PIC XX.
+       01 WS-STATUS-WORD                       PIC X(8).
+       01 WS-IMPORT-PATH                       PIC X(64).
+       01 WS-ARCHIVE-CUTOFF                    PIC 9(8).
+       01 WS-ARCHIVE-COUNT                     PIC 9(8) VALUE 0.
+       01 WS-BATCH-FS-SAVE                     PIC XX VALUE "00".
+       01 WS-SETUP-OVERWRITE                   PIC X.
+      *csv quoting scratch (doubled quotes can exceed source length)
+       01 WS-CSV-SRC                           PIC X(32).
+       01 WS-CSV-OUT                           PIC X(66).
+       01 WS-CSV-IDX                           PIC 9(4).
+       01 WS-CSV-OUT-IDX                       PIC 9(4).
+       01 WS-CSV-CHAR                          PIC X.
+       01 WS-CSV-ID                            PIC X(66).
+       01 WS-CSV-OWNER                         PIC X(66).
+       01 WS-CSV-DETAILS                       PIC X(66).
+      *audit trail staging
+       01 WS-AUD-ACTION                        PIC X(8).
+       01 WS-AUD-BEFORE                        PIC X(40).
+       01 WS-AUD-AFTER                         PIC X(40).
+       01 WS-AUD-DATE                          PIC 9(8).
+       01 WS-AUD-TIME                          PIC 9(8).
       *temporary variables
        01 TP-STR-A                             PIC X(32).
        01 TP-STR-B                             PIC X(32).
@@ -52,13 +122,44 @@
            05 TP-DATE-YEAR                     PIC 9(4).
            05 TP-DATE-MONTH                    PIC 9(2).
            05 TP-DATE-DAY                      PIC 9(2).
+      *list sorting/filtering
+       01 WS-SORT-PRIORITY                     PIC X VALUE "N".
+       01 WS-OWNER-FILTER                      PIC X(16).
+       01 WS-OWNER-MATCH                       PIC X.
+       01 WS-LIST-OVERFLOW-WARNED              PIC X VALUE "N".
+       01 LT-COUNT                             PIC 9(4) VALUE 0.
+       01 LT-IDX-A                             PIC 9(4).
+       01 LT-IDX-B                             PIC 9(4).
+       01 LIST-TABLE.
+           05 LT-ENTRY OCCURS 1000 TIMES INDEXED BY LT-IDX.
+               10 LT-ID                        PIC X(32).
+               10 LT-DETAILS                   PIC X(32).
+               10 LT-DATE                      PIC X(8).
+               10 LT-STATUS                    PIC X.
+               10 LT-PRIORITY                  PIC X.
+               10 LT-OWNER                     PIC X(16).
+       01 WS-FIND-MATCH                        PIC X.
+       01 WS-SWAP-ENTRY.
+           05 WS-SWAP-ID                       PIC X(32).
+           05 WS-SWAP-DETAILS                  PIC X(32).
+           05 WS-SWAP-DATE                     PIC X(8).
+           05 WS-SWAP-STATUS                   PIC X.
+           05 WS-SWAP-PRIORITY                 PIC X.
+           05 WS-SWAP-OWNER                    PIC X(16).
 
        PROCEDURE DIVISION.
        ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
-       DISPLAY "DOOS - the tool to get it done".
-       DISPLAY " ".
-       DISPLAY ESC SUB "run 'help' for the list of commands" ESC RES.
-       PERFORM PROCEDURE-MAIN.
+       ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER.
+       IF WS-ARG-COUNT > 0 THEN
+           MOVE "Y" TO WS-BATCH-MODE
+           PERFORM PROCEDURE-BATCH
+           STOP RUN
+       ELSE
+           DISPLAY "DOOS - the tool to get it done"
+           DISPLAY " "
+           DISPLAY ESC SUB "run 'help' for the list of commands" ESC RES
+           PERFORM PROCEDURE-MAIN
+       END-IF.
        CLI-HANDLER.
            DISPLAY "> " WITH NO ADVANCING.
            ACCEPT TP-STR-A.
@@ -81,6 +182,16 @@
                PERFORM PROCEDURE-RESCHEDULE
            ELSE IF CLI-INPUT = "delete" THEN
                PERFORM PROCEDURE-DELETE
+           ELSE IF CLI-INPUT = "find" THEN
+               PERFORM PROCEDURE-FIND
+           ELSE IF CLI-INPUT = "export" THEN
+               PERFORM PROCEDURE-EXPORT
+           ELSE IF CLI-INPUT = "import" THEN
+               PERFORM PROCEDURE-IMPORT
+           ELSE IF CLI-INPUT = "reopen" THEN
+               PERFORM PROCEDURE-REOPEN
+           ELSE IF CLI-INPUT = "archive" THEN
+               PERFORM PROCEDURE-ARCHIVE
            ELSE
                DISPLAY ESC ERR "[!] unknown command entered" ESC RES
            END-IF.
@@ -108,6 +219,30 @@
                END-READ
            END-PERFORM
            CLOSE TASK-FILE.
+       PROCEDURE-AUDIT-LOG.
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-TIME FROM TIME.
+           STRING WS-AUD-DATE DELIMITED BY SIZE
+               WS-AUD-TIME(1:6) DELIMITED BY SIZE
+               INTO AUD-TIMESTAMP.
+           MOVE WS-AUD-ACTION TO AUD-ACTION.
+           MOVE TASK-ID TO AUD-TASK-ID.
+           MOVE WS-AUD-BEFORE TO AUD-BEFORE.
+           MOVE WS-AUD-AFTER TO AUD-AFTER.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF FS-AUDIT NOT = "00" THEN
+               DISPLAY
+               ESC ERR "[!] could not open audit file - entry not "
+               "logged" ESC RES
+           ELSE
+               WRITE AUDIT-RECORD
+               IF FS-AUDIT NOT = "00" THEN
+                   DISPLAY
+                   ESC ERR "[!] failed to write audit entry" ESC RES
+               END-IF
+               CLOSE AUDIT-FILE
+           END-IF.
        PROCEDURE-HELP.
            DISPLAY ESC H-1 "HELP" ESC RES. DISPLAY " ".
            DISPLAY ESC SUB "command:                   description:"
@@ -118,37 +253,125 @@
            DISPLAY "[done]                     mark a task as complete".
            DISPLAY "[update]                   reschedule a task".
            DISPLAY "[delete]                   delete a task".
+           DISPLAY "[find]                     search/filter tasks".
+           DISPLAY "[export]                   export tasks to csv".
+           DISPLAY "[import]                   bulk-load tasks".
+           DISPLAY "[reopen]                   undo a completed task".
+           DISPLAY "[archive]                  archive old tasks".
            DISPLAY "-                          -".
            DISPLAY "[exit]                     exit the program".
            DISPLAY " ".
+           DISPLAY ESC SUB
+           "batch mode: doos <command> [id/owner] [arg] -" ESC RES.
+           DISPLAY ESC SUB
+           "  runs one command non-interactively, e.g. cron" ESC RES.
+           DISPLAY " ".
        PROCEDURE-SETUP.
            DISPLAY ESC H-1 "SETUP DOOS" ESC RES. DISPLAY " ".
 
            OPEN OUTPUT TASK-FILE.
            CLOSE TASK-FILE.
 
-           DISPLAY "(1/1) task file created".
+           DISPLAY "(1/3) task file created".
+
+           MOVE "Y" TO WS-SETUP-OVERWRITE.
+           OPEN INPUT AUDIT-FILE.
+           IF FS-AUDIT = "00" THEN
+               READ AUDIT-FILE
+                   AT END
+                       MOVE "Y" TO WS-SETUP-OVERWRITE
+                   NOT AT END
+                       DISPLAY "audit file already has entries - "
+                       "overwrite? (Y/N): " WITH NO ADVANCING
+                       ACCEPT TP-STR-C
+                       IF FUNCTION UPPER-CASE(TP-STR-C(1:1)) = "Y"
+                           THEN
+                           MOVE "Y" TO WS-SETUP-OVERWRITE
+                       ELSE
+                           MOVE "N" TO WS-SETUP-OVERWRITE
+                       END-IF
+               END-READ
+               CLOSE AUDIT-FILE
+           END-IF.
+           IF WS-SETUP-OVERWRITE = "Y" THEN
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               DISPLAY "(2/3) audit file created"
+           ELSE
+               DISPLAY "(2/3) audit file kept (not overwritten)"
+           END-IF.
+
+           MOVE "Y" TO WS-SETUP-OVERWRITE.
+           OPEN INPUT ARCHIVE-FILE.
+           IF FS-ARCHIVE = "00" THEN
+               READ ARCHIVE-FILE
+                   AT END
+                       MOVE "Y" TO WS-SETUP-OVERWRITE
+                   NOT AT END
+                       DISPLAY "archive file already has entries - "
+                       "overwrite? (Y/N): " WITH NO ADVANCING
+                       ACCEPT TP-STR-C
+                       IF FUNCTION UPPER-CASE(TP-STR-C(1:1)) = "Y"
+                           THEN
+                           MOVE "Y" TO WS-SETUP-OVERWRITE
+                       ELSE
+                           MOVE "N" TO WS-SETUP-OVERWRITE
+                       END-IF
+               END-READ
+               CLOSE ARCHIVE-FILE
+           END-IF.
+           IF WS-SETUP-OVERWRITE = "Y" THEN
+               OPEN OUTPUT ARCHIVE-FILE
+               CLOSE ARCHIVE-FILE
+               DISPLAY "(3/3) archive file created"
+           ELSE
+               DISPLAY "(3/3) archive file kept (not overwritten)"
+           END-IF.
            DISPLAY "setup complete!".
        PROCEDURE-ADD.
            DISPLAY ESC H-1 "ADD A NEW TASK" ESC RES. DISPLAY " ".
 
-           DISPLAY "(1/3) id:                  " WITH NO ADVANCING.
+           DISPLAY "(1/6) id:                  " WITH NO ADVANCING.
            ACCEPT TASK-ID.
 
-           DISPLAY "(2/3) details:             " WITH NO ADVANCING.
+           DISPLAY "(2/6) owner:               " WITH NO ADVANCING.
+           ACCEPT TASK-OWNER.
+
+           DISPLAY "(3/6) details:             " WITH NO ADVANCING.
            ACCEPT TASK-DETAILS.
-           
-           DISPLAY "(3/3) due YYYY-MM-DD:      " WITH NO ADVANCING.
+
+           DISPLAY "(4/6) due YYYY-MM-DD:      " WITH NO ADVANCING.
            ACCEPT TP-STR-A.
            MOVE TP-STR-A(1:4) TO TP-DATE(1:4).
            MOVE TP-STR-A(6:2) TO TP-DATE(5:2).
            MOVE TP-STR-A(9:2) TO TP-DATE(7:2).
            MOVE TP-DATE TO TASK-DATE.
 
+           DISPLAY "(5/6) priority (H/M/L):    " WITH NO ADVANCING.
+           ACCEPT TP-STR-B.
+           MOVE FUNCTION UPPER-CASE(TP-STR-B(1:1)) TO TP-STR-B(1:1).
+           IF TP-STR-B(1:1) = "H" THEN
+               MOVE "1" TO TASK-PRIORITY
+           ELSE IF TP-STR-B(1:1) = "L" THEN
+               MOVE "3" TO TASK-PRIORITY
+           ELSE
+               MOVE "2" TO TASK-PRIORITY
+           END-IF.
+
+           DISPLAY "(6/6) recur every N days   "
+           "(0=none):                  " WITH NO ADVANCING.
+           ACCEPT TP-NUM-C.
+           MOVE TP-NUM-C TO TASK-RECUR-DAYS.
+
            OPEN I-O TASK-FILE.
            WRITE TASK-RECORD.
            CLOSE TASK-FILE.
 
+           MOVE "ADD" TO WS-AUD-ACTION.
+           MOVE SPACES TO WS-AUD-BEFORE.
+           MOVE TASK-DETAILS TO WS-AUD-AFTER.
+           PERFORM PROCEDURE-AUDIT-LOG.
+
            PERFORM PROCEDURE-PROCESSOR.
 
            DISPLAY " ".
@@ -158,66 +381,323 @@
 
            PERFORM PROCEDURE-PROCESSOR.
 
+           IF WS-BATCH-MODE = "N" THEN
+               DISPLAY "sort by priority? (Y/N):   " WITH NO ADVANCING
+               ACCEPT TP-STR-C
+               MOVE FUNCTION UPPER-CASE(TP-STR-C(1:1))
+                   TO WS-SORT-PRIORITY
+
+               DISPLAY "filter by owner (blank=all):" WITH NO ADVANCING
+               ACCEPT WS-OWNER-FILTER
+           END-IF.
+
            DISPLAY
            ESC SUB "| " ESC H-2 "NUM      "
-           ESC SUB "| " ESC H-2 "TASK ID                          " 
+           ESC SUB "| " ESC H-2 "TASK ID                          "
+           ESC SUB "| " ESC H-2 "OWNER           "
            ESC SUB "| " ESC H-2 "DETAILS                          "
            ESC SUB "| " ESC H-2 "DUE DATE   "
-           ESC SUB "| " ESC H-2 "STATUS   " ESC SUB "|".
+           ESC SUB "| " ESC H-2 "STATUS   "
+           ESC SUB "| " ESC H-2 "PRIORITY  " ESC SUB "|".
            DISPLAY
            "|----------"
            "|----------------------------------"
+           "|------------------"
            "|----------------------------------"
            "|------------"
+           "|----------"
            "|----------|" ESC RES.
            MOVE 0 TO COUNTER.
+           MOVE 0 TO LT-COUNT.
+           MOVE "N" TO WS-LIST-OVERFLOW-WARNED.
            OPEN INPUT TASK-FILE.
            PERFORM UNTIL FS-TASK NOT = '00'
                READ TASK-FILE NEXT
                    AT END MOVE '99' TO FS-TASK
                NOT AT END
-                   ADD 1 TO COUNTER
-                   DISPLAY ESC SUB "| " ESC RES
-                   COUNTER ESC SUB " | " ESC RES
-                   TASK-ID ESC SUB " | " ESC RES
-                   TASK-DETAILS ESC SUB " | " ESC RES
-                   WITH NO ADVANCING
-                   DISPLAY
-                   TASK-DATE(1:4)"-"
-                   TASK-DATE(5:2)"-"
-                   TASK-DATE(7:2)
-                   ESC SUB " | " ESC RES WITH NO ADVANCING
-                   IF TASK-STATUS = 1 THEN
-                       DISPLAY ESC INF "UPCOMING" ESC SUB " |" ESC RES
-                   ELSE IF TASK-STATUS = 2 THEN
-                       DISPLAY ESC SUC "COMPLETE" ESC SUB " |" ESC RES
-                   ELSE
-                       DISPLAY ESC ERR "OVERDUE" ESC SUB "  |" ESC RES
+                   MOVE "Y" TO WS-OWNER-MATCH
+                   IF WS-OWNER-FILTER NOT = SPACES
+                       AND FUNCTION TRIM(TASK-OWNER) NOT =
+                           FUNCTION TRIM(WS-OWNER-FILTER)
+                       MOVE "N" TO WS-OWNER-MATCH
+                   END-IF
+                   IF WS-OWNER-MATCH = "Y"
+                       IF WS-SORT-PRIORITY = "Y" THEN
+                           IF LT-COUNT < 1000 THEN
+                               ADD 1 TO LT-COUNT
+                               MOVE TASK-ID TO LT-ID(LT-COUNT)
+                               MOVE TASK-OWNER TO LT-OWNER(LT-COUNT)
+                               MOVE TASK-DETAILS TO
+                                   LT-DETAILS(LT-COUNT)
+                               MOVE TASK-DATE TO LT-DATE(LT-COUNT)
+                               MOVE TASK-STATUS TO LT-STATUS(LT-COUNT)
+                               MOVE TASK-PRIORITY TO
+                                   LT-PRIORITY(LT-COUNT)
+                           ELSE
+                               IF WS-LIST-OVERFLOW-WARNED = "N" THEN
+                                   DISPLAY
+                                   ESC ERR "[!] more than 1000 "
+                                   "matching tasks - priority sort "
+                                   "truncated to first 1000" ESC RES
+                                   MOVE "Y" TO WS-LIST-OVERFLOW-WARNED
+                               END-IF
+                           END-IF
+                       ELSE
+                           ADD 1 TO COUNTER
+                           PERFORM PROCEDURE-LIST-ROW
+                       END-IF
                    END-IF
                END-READ
            END-PERFORM
            CLOSE TASK-FILE.
+
+           IF WS-SORT-PRIORITY = "Y" THEN
+               PERFORM PROCEDURE-LIST-SORT
+               PERFORM VARYING LT-IDX FROM 1 BY 1
+                   UNTIL LT-IDX > LT-COUNT
+                   ADD 1 TO COUNTER
+                   MOVE LT-ID(LT-IDX) TO TASK-ID
+                   MOVE LT-OWNER(LT-IDX) TO TASK-OWNER
+                   MOVE LT-DETAILS(LT-IDX) TO TASK-DETAILS
+                   MOVE LT-DATE(LT-IDX) TO TASK-DATE
+                   MOVE LT-STATUS(LT-IDX) TO TASK-STATUS
+                   MOVE LT-PRIORITY(LT-IDX) TO TASK-PRIORITY
+                   PERFORM PROCEDURE-LIST-ROW
+               END-PERFORM
+           END-IF.
+
            DISPLAY " ".
            DISPLAY ESC SUB "total tasks: " COUNTER ESC RES.
+       PROCEDURE-LIST-ROW.
+           DISPLAY ESC SUB "| " ESC RES
+           COUNTER ESC SUB " | " ESC RES
+           TASK-ID ESC SUB " | " ESC RES
+           TASK-OWNER ESC SUB " | " ESC RES
+           TASK-DETAILS ESC SUB " | " ESC RES
+           WITH NO ADVANCING
+           DISPLAY
+           TASK-DATE(1:4)"-"
+           TASK-DATE(5:2)"-"
+           TASK-DATE(7:2)
+           ESC SUB " | " ESC RES WITH NO ADVANCING
+           IF TASK-STATUS = 1 THEN
+               DISPLAY ESC INF "UPCOMING" ESC SUB " | " ESC RES
+               WITH NO ADVANCING
+           ELSE IF TASK-STATUS = 2 THEN
+               DISPLAY ESC SUC "COMPLETE" ESC SUB " | " ESC RES
+               WITH NO ADVANCING
+           ELSE
+               DISPLAY ESC ERR "OVERDUE " ESC SUB " | " ESC RES
+               WITH NO ADVANCING
+           END-IF
+           IF TASK-PRIORITY = "1" THEN
+               DISPLAY ESC ERR "HIGH" ESC SUB "      |" ESC RES
+           ELSE IF TASK-PRIORITY = "3" THEN
+               DISPLAY ESC SUB "LOW       |" ESC RES
+           ELSE
+               DISPLAY ESC INF "MEDIUM" ESC SUB "    |" ESC RES
+           END-IF.
+       PROCEDURE-LIST-SORT.
+           PERFORM VARYING LT-IDX-A FROM 1 BY 1
+               UNTIL LT-IDX-A > LT-COUNT - 1
+               PERFORM VARYING LT-IDX-B FROM 1 BY 1
+                   UNTIL LT-IDX-B > LT-COUNT - LT-IDX-A
+                   IF LT-PRIORITY(LT-IDX-B) > LT-PRIORITY(LT-IDX-B + 1)
+                       MOVE LT-ENTRY(LT-IDX-B) TO WS-SWAP-ENTRY
+                       MOVE LT-ENTRY(LT-IDX-B + 1) TO LT-ENTRY(LT-IDX-B)
+                       MOVE WS-SWAP-ENTRY TO LT-ENTRY(LT-IDX-B + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
        PROCEDURE-COMPLETE.
            DISPLAY ESC H-1 "MARK AS COMPLETE" ESC RES. DISPLAY " ".
-           DISPLAY "task id:                   " WITH NO ADVANCING.
-           ACCEPT TASK-ID.
+           IF WS-BATCH-MODE = "N" THEN
+               DISPLAY "task id:                   " WITH NO ADVANCING
+               ACCEPT TASK-ID
+           END-IF.
 
+           MOVE "00" TO WS-BATCH-FS-SAVE.
            OPEN I-O TASK-FILE.
            READ TASK-FILE KEY IS TASK-ID
                INVALID KEY
                    DISPLAY
                    ESC ERR "[!] task id is invalid" ESC RES
+                   MOVE FS-TASK TO WS-BATCH-FS-SAVE
                NOT INVALID KEY
+                   MOVE SPACES TO WS-AUD-BEFORE
+                   IF TASK-STATUS = 1 THEN
+                       MOVE "UPCOMING" TO WS-AUD-BEFORE
+                   ELSE IF TASK-STATUS = 2 THEN
+                       MOVE "COMPLETE" TO WS-AUD-BEFORE
+                   ELSE
+                       MOVE "OVERDUE" TO WS-AUD-BEFORE
+                   END-IF
                    MOVE 2 TO TASK-STATUS
                    REWRITE TASK-RECORD
+                   MOVE FS-TASK TO WS-BATCH-FS-SAVE
                    DISPLAY
                    ESC SUC "[i] item marked as complete!" ESC RES
+                   MOVE "DONE" TO WS-AUD-ACTION
+                   MOVE "COMPLETE" TO WS-AUD-AFTER
+                   PERFORM PROCEDURE-AUDIT-LOG
+                   IF TASK-RECUR-DAYS > 0 THEN
+                       PERFORM PROCEDURE-COMPLETE-RECUR
+                   END-IF
            END-READ.
            CLOSE TASK-FILE.
 
            DISPLAY " ".
+       PROCEDURE-COMPLETE-RECUR.
+           MOVE TASK-DATE TO TP-DATE.
+           COMPUTE TP-NUM-A = FUNCTION INTEGER-OF-DATE(TP-DATE)
+               + TASK-RECUR-DAYS.
+           COMPUTE TP-DATE = FUNCTION DATE-OF-INTEGER(TP-NUM-A).
+
+           MOVE TASK-ID TO TP-STR-A.
+           MOVE TP-STR-A TO TP-STR-C.
+           COMPUTE TP-NUM-B = FUNCTION LENGTH(FUNCTION TRIM(TP-STR-A)).
+           IF TP-NUM-B > 9 THEN
+               IF TP-STR-A(TP-NUM-B - 8:1) = "-" AND
+                       TP-STR-A(TP-NUM-B - 7:8) IS NUMERIC THEN
+                   MOVE SPACES TO TP-STR-C
+                   MOVE TP-STR-A(1:TP-NUM-B - 9) TO
+                       TP-STR-C(1:TP-NUM-B - 9)
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO TP-STR-B.
+           STRING FUNCTION TRIM(TP-STR-C) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               TP-DATE DELIMITED BY SIZE
+               INTO TP-STR-B
+               ON OVERFLOW
+                   DISPLAY
+                   ESC ERR "[!] task id too long to append recurrence "
+                   "date - recurrence not scheduled" ESC RES
+               NOT ON OVERFLOW
+                   MOVE TP-STR-B TO TASK-ID
+                   MOVE TP-DATE TO TASK-DATE
+                   MOVE 0 TO TASK-STATUS
+
+                   WRITE TASK-RECORD
+                       INVALID KEY
+                           DISPLAY
+                           ESC ERR "[!] next recurrence already exists"
+                           ESC RES
+                       NOT INVALID KEY
+                           DISPLAY
+                           ESC SUC "[i] next recurrence scheduled"
+                           ESC RES
+                           MOVE "ADD" TO WS-AUD-ACTION
+                           MOVE SPACES TO WS-AUD-BEFORE
+                           MOVE TASK-DETAILS TO WS-AUD-AFTER
+                           PERFORM PROCEDURE-AUDIT-LOG
+                   END-WRITE
+           END-STRING.
+       PROCEDURE-REOPEN.
+           DISPLAY ESC H-1 "REOPEN A TASK" ESC RES. DISPLAY " ".
+           IF WS-BATCH-MODE = "N" THEN
+               DISPLAY "task id:                   " WITH NO ADVANCING
+               ACCEPT TASK-ID
+           END-IF.
+
+           MOVE "00" TO WS-BATCH-FS-SAVE.
+           OPEN I-O TASK-FILE.
+           READ TASK-FILE KEY IS TASK-ID
+               INVALID KEY
+                   DISPLAY
+                   ESC ERR "[!] task id is invalid" ESC RES
+                   MOVE FS-TASK TO WS-BATCH-FS-SAVE
+               NOT INVALID KEY
+                   IF TASK-STATUS NOT = 2 THEN
+                       DISPLAY
+                       ESC ERR "[!] task is not marked complete" ESC RES
+                       MOVE "91" TO WS-BATCH-FS-SAVE
+                   ELSE
+                       MOVE SPACES TO WS-AUD-BEFORE
+                       MOVE "COMPLETE" TO WS-AUD-BEFORE
+                       MOVE SPACE TO TASK-STATUS
+                       REWRITE TASK-RECORD
+                       MOVE FS-TASK TO WS-BATCH-FS-SAVE
+                       DISPLAY
+                       ESC SUC "[i] task reopened!" ESC RES
+                       MOVE "REOPEN" TO WS-AUD-ACTION
+                       MOVE SPACES TO WS-AUD-AFTER
+                       MOVE "PENDING" TO WS-AUD-AFTER
+                       PERFORM PROCEDURE-AUDIT-LOG
+                   END-IF
+           END-READ.
+           CLOSE TASK-FILE.
+
+           PERFORM PROCEDURE-PROCESSOR.
+
+           DISPLAY " ".
+       PROCEDURE-ARCHIVE.
+           DISPLAY ESC H-1 "ARCHIVE OLD TASKS" ESC RES. DISPLAY " ".
+           DISPLAY "(1/1) archive before YYYY-MM-DD: "
+           WITH NO ADVANCING.
+           ACCEPT TP-STR-A.
+           MOVE TP-STR-A(1:4) TO TP-DATE(1:4).
+           MOVE TP-STR-A(6:2) TO TP-DATE(5:2).
+           MOVE TP-STR-A(9:2) TO TP-DATE(7:2).
+           MOVE TP-DATE TO WS-ARCHIVE-CUTOFF.
+
+           PERFORM PROCEDURE-PROCESSOR.
+
+           MOVE 0 TO WS-ARCHIVE-COUNT.
+           OPEN I-O TASK-FILE.
+           OPEN EXTEND ARCHIVE-FILE.
+           PERFORM UNTIL FS-TASK NOT = '00'
+               READ TASK-FILE NEXT
+                   AT END MOVE '99' TO FS-TASK
+               NOT AT END
+                   IF TASK-STATUS = 2 THEN
+                       MOVE TASK-DATE TO TP-DATE
+                       COMPUTE TP-NUM-A =
+                           FUNCTION INTEGER-OF-DATE(TP-DATE)
+                       COMPUTE TP-NUM-B =
+                           FUNCTION INTEGER-OF-DATE(WS-ARCHIVE-CUTOFF)
+                       IF TP-NUM-A < TP-NUM-B THEN
+                           MOVE TASK-ID TO ARC-ID
+                           MOVE TASK-OWNER TO ARC-OWNER
+                           MOVE TASK-DETAILS TO ARC-DETAILS
+                           MOVE TASK-DATE TO ARC-DATE
+                           MOVE TASK-STATUS TO ARC-STATUS
+                           MOVE TASK-PRIORITY TO ARC-PRIORITY
+                           MOVE TASK-RECUR-DAYS TO ARC-RECUR-DAYS
+                           WRITE ARCHIVE-RECORD
+                           IF FS-ARCHIVE NOT = "00" THEN
+                               DISPLAY
+                               ESC ERR "[!] failed to archive "
+                               FUNCTION TRIM(TASK-ID)
+                               " - left in task file" ESC RES
+                           ELSE
+                               MOVE SPACES TO WS-AUD-BEFORE
+                               MOVE TASK-DETAILS TO WS-AUD-BEFORE
+                               DELETE TASK-FILE
+                                   INVALID KEY
+                                       DISPLAY
+                                       ESC ERR "[!] failed to remove "
+                                       FUNCTION TRIM(TASK-ID)
+                                       " from task file after "
+                                       "archiving" ESC RES
+                                   NOT INVALID KEY
+                                       ADD 1 TO WS-ARCHIVE-COUNT
+                                       MOVE "ARCHIVE" TO WS-AUD-ACTION
+                                       MOVE SPACES TO WS-AUD-AFTER
+                                       PERFORM PROCEDURE-AUDIT-LOG
+                               END-DELETE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TASK-FILE.
+           CLOSE ARCHIVE-FILE.
+
+           DISPLAY " ".
+           DISPLAY ESC SUC "archived " WS-ARCHIVE-COUNT " task(s)"
+           ESC RES.
        PROCEDURE-RESCHEDULE.
            DISPLAY ESC H-1 "RESCHEDULE A TASK" ESC RES.
            DISPLAY " ".
@@ -237,10 +717,16 @@
                    DISPLAY
                    ESC ERR "[!] invalid task id" ESC RES
                NOT INVALID KEY
+                   MOVE SPACES TO WS-AUD-BEFORE
+                   MOVE TASK-DATE TO WS-AUD-BEFORE(1:8)
                    MOVE TP-DATE TO TASK-DATE
                    REWRITE TASK-RECORD
                    DISPLAY
                    ESC SUC "[i] task rescheduled successfully!" ESC RES
+                   MOVE "UPDATE" TO WS-AUD-ACTION
+                   MOVE SPACES TO WS-AUD-AFTER
+                   MOVE TASK-DATE TO WS-AUD-AFTER(1:8)
+                   PERFORM PROCEDURE-AUDIT-LOG
            END-READ
            CLOSE TASK-FILE.
 
@@ -250,19 +736,303 @@
        PROCEDURE-DELETE.
            DISPLAY "DELETE A TASK". DISPLAY " ".
 
-           DISPLAY "(1/1) task id:             " WITH NO ADVANCING.
-           ACCEPT TASK-ID.
+           IF WS-BATCH-MODE = "N" THEN
+               DISPLAY "(1/1) task id:             " WITH NO ADVANCING
+               ACCEPT TASK-ID
+           END-IF.
 
+           MOVE "00" TO WS-BATCH-FS-SAVE.
            OPEN I-O TASK-FILE.
-           DELETE TASK-FILE
-               INVALID KEY DISPLAY
-               ESC ERR "[!] invalid task id" ESC RES
-               NOT INVALID KEY DISPLAY
-               ESC SUC "[i] task deleted successfully!" ESC RES
-           END-DELETE
+           READ TASK-FILE KEY IS TASK-ID
+               INVALID KEY
+                   DISPLAY
+                   ESC ERR "[!] invalid task id" ESC RES
+                   MOVE FS-TASK TO WS-BATCH-FS-SAVE
+               NOT INVALID KEY
+                   MOVE SPACES TO WS-AUD-BEFORE
+                   MOVE TASK-DETAILS TO WS-AUD-BEFORE
+                   DELETE TASK-FILE
+                       INVALID KEY
+                           DISPLAY
+                           ESC ERR "[!] invalid task id" ESC RES
+                           MOVE FS-TASK TO WS-BATCH-FS-SAVE
+                       NOT INVALID KEY
+                           MOVE FS-TASK TO WS-BATCH-FS-SAVE
+                           DISPLAY
+                           ESC SUC "[i] task deleted successfully!"
+                           ESC RES
+                           MOVE "DELETE" TO WS-AUD-ACTION
+                           MOVE SPACES TO WS-AUD-AFTER
+                           PERFORM PROCEDURE-AUDIT-LOG
+                   END-DELETE
+           END-READ.
            CLOSE TASK-FILE.
 
            DISPLAY " ".
+       PROCEDURE-FIND.
+           DISPLAY ESC H-1 "FIND TASKS" ESC RES. DISPLAY " ".
+           IF WS-BATCH-MODE = "N" THEN
+               DISPLAY "keyword or status:         " WITH NO ADVANCING
+               ACCEPT TP-STR-A
+           END-IF.
+           MOVE FUNCTION LOWER-CASE(TP-STR-A) TO TP-STR-B.
+
+           PERFORM PROCEDURE-PROCESSOR.
+
+           DISPLAY
+           ESC SUB "| " ESC H-2 "TASK ID                          "
+           ESC SUB "| " ESC H-2 "DETAILS                          "
+           ESC SUB "| " ESC H-2 "DUE DATE   " ESC SUB "|".
+           DISPLAY
+           "|----------------------------------"
+           "|----------------------------------"
+           "|------------|" ESC RES.
+
+           MOVE 0 TO COUNTER.
+           COMPUTE TP-NUM-C = FUNCTION LENGTH(FUNCTION TRIM(TP-STR-A)).
+
+           OPEN INPUT TASK-FILE.
+           PERFORM UNTIL FS-TASK NOT = '00'
+               READ TASK-FILE NEXT
+                   AT END MOVE '99' TO FS-TASK
+               NOT AT END
+                   MOVE "N" TO WS-FIND-MATCH
+                   IF FUNCTION TRIM(TP-STR-B) = "overdue"
+                       AND TASK-STATUS = 0 THEN
+                       MOVE "Y" TO WS-FIND-MATCH
+                   ELSE IF FUNCTION TRIM(TP-STR-B) = "upcoming"
+                       AND TASK-STATUS = 1 THEN
+                       MOVE "Y" TO WS-FIND-MATCH
+                   ELSE IF FUNCTION TRIM(TP-STR-B) = "complete"
+                       AND TASK-STATUS = 2 THEN
+                       MOVE "Y" TO WS-FIND-MATCH
+                   ELSE
+                       MOVE 0 TO TP-NUM-A
+                       MOVE FUNCTION LOWER-CASE(TASK-DETAILS)
+                           TO TP-STR-C
+                       IF TP-NUM-C > 0 THEN
+                           INSPECT TP-STR-C TALLYING TP-NUM-A
+                               FOR ALL TP-STR-B(1:TP-NUM-C)
+                       END-IF
+                       IF TP-NUM-A > 0 THEN
+                           MOVE "Y" TO WS-FIND-MATCH
+                       END-IF
+                   END-IF
+                   IF WS-FIND-MATCH = "Y" THEN
+                       ADD 1 TO COUNTER
+                       DISPLAY ESC SUB "| " ESC RES
+                       TASK-ID ESC SUB " | " ESC RES
+                       TASK-DETAILS ESC SUB " | " ESC RES
+                       WITH NO ADVANCING
+                       DISPLAY
+                       TASK-DATE(1:4) "-"
+                       TASK-DATE(5:2) "-"
+                       TASK-DATE(7:2)
+                       ESC SUB " |" ESC RES
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TASK-FILE.
+           DISPLAY " ".
+           DISPLAY ESC SUB "matches found: " COUNTER ESC RES.
+       PROCEDURE-CSV-QUOTE.
+           MOVE SPACES TO WS-CSV-OUT.
+           MOVE 1 TO WS-CSV-OUT-IDX.
+           MOVE '"' TO WS-CSV-OUT(WS-CSV-OUT-IDX:1).
+           ADD 1 TO WS-CSV-OUT-IDX.
+           PERFORM VARYING WS-CSV-IDX FROM 1 BY 1
+               UNTIL WS-CSV-IDX >
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-SRC))
+               MOVE WS-CSV-SRC(WS-CSV-IDX:1) TO WS-CSV-CHAR
+               MOVE WS-CSV-CHAR TO WS-CSV-OUT(WS-CSV-OUT-IDX:1)
+               ADD 1 TO WS-CSV-OUT-IDX
+               IF WS-CSV-CHAR = '"' THEN
+                   MOVE '"' TO WS-CSV-OUT(WS-CSV-OUT-IDX:1)
+                   ADD 1 TO WS-CSV-OUT-IDX
+               END-IF
+           END-PERFORM.
+           MOVE '"' TO WS-CSV-OUT(WS-CSV-OUT-IDX:1).
+       PROCEDURE-EXPORT.
+           DISPLAY ESC H-1 "EXPORT TASKS TO CSV" ESC RES. DISPLAY " ".
+
+           PERFORM PROCEDURE-PROCESSOR.
+
+           MOVE 0 TO COUNTER.
+           OPEN INPUT TASK-FILE.
+           OPEN OUTPUT EXPORT-FILE.
+
+           MOVE "TASK-ID,OWNER,DETAILS,DUE-DATE,STATUS"
+               TO EXPORT-RECORD.
+           WRITE EXPORT-RECORD.
+
+           PERFORM UNTIL FS-TASK NOT = '00'
+               READ TASK-FILE NEXT
+                   AT END MOVE '99' TO FS-TASK
+               NOT AT END
+                   ADD 1 TO COUNTER
+                   IF TASK-STATUS = 1 THEN
+                       MOVE "UPCOMING" TO WS-STATUS-WORD
+                   ELSE IF TASK-STATUS = 2 THEN
+                       MOVE "COMPLETE" TO WS-STATUS-WORD
+                   ELSE
+                       MOVE "OVERDUE" TO WS-STATUS-WORD
+                   END-IF
+
+                   MOVE TASK-ID TO WS-CSV-SRC
+                   PERFORM PROCEDURE-CSV-QUOTE
+                   MOVE WS-CSV-OUT TO WS-CSV-ID
+
+                   MOVE TASK-OWNER TO WS-CSV-SRC
+                   PERFORM PROCEDURE-CSV-QUOTE
+                   MOVE WS-CSV-OUT TO WS-CSV-OWNER
+
+                   MOVE TASK-DETAILS TO WS-CSV-SRC
+                   PERFORM PROCEDURE-CSV-QUOTE
+                   MOVE WS-CSV-OUT TO WS-CSV-DETAILS
+
+                   MOVE SPACES TO EXPORT-RECORD
+                   STRING FUNCTION TRIM(WS-CSV-ID) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CSV-OWNER) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CSV-DETAILS) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       TASK-DATE(1:4) DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       TASK-DATE(5:2) DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       TASK-DATE(7:2) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-STATUS-WORD) DELIMITED BY SIZE
+                       INTO EXPORT-RECORD
+                   WRITE EXPORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE TASK-FILE.
+           CLOSE EXPORT-FILE.
+
+           DISPLAY " ".
+           DISPLAY ESC SUC "exported " COUNTER " task(s) to export.csv"
+           ESC RES.
+       PROCEDURE-IMPORT.
+           DISPLAY ESC H-1 "IMPORT TASKS" ESC RES. DISPLAY " ".
+           DISPLAY "(1/1) import file path:    " WITH NO ADVANCING.
+           ACCEPT WS-IMPORT-PATH.
+
+           OPEN INPUT IMPORT-FILE.
+           IF FS-IMPORT NOT = "00" THEN
+               DISPLAY
+               ESC ERR "[!] could not open import file" ESC RES
+           ELSE
+               MOVE 0 TO COUNTER
+               OPEN I-O TASK-FILE
+               PERFORM UNTIL FS-IMPORT NOT = "00"
+                   READ IMPORT-FILE
+                       AT END MOVE "99" TO FS-IMPORT
+                   NOT AT END
+                       PERFORM PROCEDURE-IMPORT-ROW
+                   END-READ
+               END-PERFORM
+               CLOSE TASK-FILE
+               CLOSE IMPORT-FILE
+               PERFORM PROCEDURE-PROCESSOR
+               DISPLAY " "
+               DISPLAY ESC SUC "imported " COUNTER " task(s)" ESC RES
+           END-IF.
+       PROCEDURE-IMPORT-ROW.
+           MOVE 0 TO TP-NUM-A.
+           INSPECT IMPORT-RECORD TALLYING TP-NUM-A FOR ALL "|".
+           IF TP-NUM-A > 0 THEN
+               UNSTRING IMPORT-RECORD DELIMITED BY "|"
+                   INTO TASK-ID TASK-OWNER TASK-DETAILS TP-STR-A
+                   TP-STR-B TP-STR-C
+           ELSE
+               UNSTRING IMPORT-RECORD DELIMITED BY ","
+                   INTO TASK-ID TASK-OWNER TASK-DETAILS TP-STR-A
+                   TP-STR-B TP-STR-C
+           END-IF.
+
+           MOVE TP-STR-A(1:4) TO TP-DATE(1:4).
+           MOVE TP-STR-A(6:2) TO TP-DATE(5:2).
+           MOVE TP-STR-A(9:2) TO TP-DATE(7:2).
+           MOVE TP-DATE TO TASK-DATE.
+
+           MOVE FUNCTION UPPER-CASE(TP-STR-B(1:1)) TO TP-STR-B(1:1).
+           IF TP-STR-B(1:1) = "H" THEN
+               MOVE "1" TO TASK-PRIORITY
+           ELSE IF TP-STR-B(1:1) = "L" THEN
+               MOVE "3" TO TASK-PRIORITY
+           ELSE
+               MOVE "2" TO TASK-PRIORITY
+           END-IF.
+
+           MOVE 0 TO TP-NUM-C.
+           IF TP-STR-C NOT = SPACES THEN
+               MOVE FUNCTION NUMVAL(TP-STR-C) TO TP-NUM-C
+           END-IF.
+           MOVE TP-NUM-C TO TASK-RECUR-DAYS.
+           MOVE 0 TO TASK-STATUS.
+
+           WRITE TASK-RECORD
+               INVALID KEY
+                   DISPLAY
+                   ESC ERR "[!] skipped duplicate id: "
+                   FUNCTION TRIM(TASK-ID) ESC RES
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER
+                   MOVE "ADD" TO WS-AUD-ACTION
+                   MOVE SPACES TO WS-AUD-BEFORE
+                   MOVE TASK-DETAILS TO WS-AUD-AFTER
+                   PERFORM PROCEDURE-AUDIT-LOG
+           END-WRITE.
+       PROCEDURE-BATCH.
+           ACCEPT WS-ARG-1 FROM ARGUMENT-VALUE.
+           MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(WS-ARG-1))
+               TO CLI-INPUT.
+           MOVE SPACES TO WS-ARG-2.
+           MOVE SPACES TO WS-ARG-3.
+           IF WS-ARG-COUNT > 1 THEN
+               ACCEPT WS-ARG-2 FROM ARGUMENT-VALUE
+           END-IF.
+           IF WS-ARG-COUNT > 2 THEN
+               ACCEPT WS-ARG-3 FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE WS-ARG-2 TO TASK-ID.
+           MOVE "N" TO WS-SORT-PRIORITY.
+           MOVE WS-ARG-2 TO WS-OWNER-FILTER.
+           MOVE WS-ARG-2 TO TP-STR-A.
+           MOVE "00" TO WS-BATCH-FS-SAVE.
+
+           IF CLI-INPUT = "process" OR CLI-INPUT = "refresh" THEN
+               PERFORM PROCEDURE-PROCESSOR
+           ELSE IF CLI-INPUT = "list" THEN
+               PERFORM PROCEDURE-LIST
+           ELSE IF CLI-INPUT = "find" THEN
+               PERFORM PROCEDURE-FIND
+           ELSE IF CLI-INPUT = "done" THEN
+               PERFORM PROCEDURE-COMPLETE
+           ELSE IF CLI-INPUT = "reopen" THEN
+               PERFORM PROCEDURE-REOPEN
+           ELSE IF CLI-INPUT = "delete" THEN
+               PERFORM PROCEDURE-DELETE
+           ELSE
+               DISPLAY ESC ERR "[!] unknown batch command: "
+               FUNCTION TRIM(CLI-INPUT) ESC RES
+               MOVE "90" TO WS-BATCH-FS-SAVE
+           END-IF.
+
+           IF WS-BATCH-FS-SAVE NOT = "00" THEN
+               MOVE FUNCTION NUMVAL(WS-BATCH-FS-SAVE) TO RETURN-CODE
+           ELSE
+               OPEN INPUT TASK-FILE
+               CLOSE TASK-FILE
+               IF FS-TASK = "00" THEN
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE FUNCTION NUMVAL(FS-TASK) TO RETURN-CODE
+               END-IF
+           END-IF.
        PROCEDURE-MAIN.
            PERFORM CLI-HANDLER UNTIL CLI-INPUT = "exit".
            STOP RUN.
